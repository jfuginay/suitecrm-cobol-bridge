@@ -1,16 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREDIT-CALCULATOR.
-       
+
+      *****************************************************************
+      * Modification History                                          *
+      * - Added applicant-decision history logging, a refer ('R')     *
+      *   outcome for near-miss manual review, and input validation   *
+      *   so zero/negative income or term are rejected before any     *
+      *   calculation divides by them. Converted to a callable        *
+      *   subprogram (LINKAGE SECTION) so ENHANCED-FINANCIAL-CALC-V2  *
+      *   can invoke it for combined risk/credit scoring.             *
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO 'applicant-history.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-CUSTOMER-DATA.
           05 WS-CUSTOMER-INCOME      PIC 9(8)V99.
           05 WS-CREDIT-AMOUNT       PIC 9(8)V99.
           05 WS-CREDIT-TERM         PIC 9(3).
           05 WS-EXISTING-DEBT       PIC 9(8)V99.
-       
+
        01 WS-CALCULATIONS.
           05 WS-DEBT-TO-INCOME      PIC 9(3)V99.
           05 WS-MONTHLY-INCOME      PIC 9(8)V99.
@@ -18,23 +37,89 @@
           05 WS-TOTAL-DEBT          PIC 9(8)V99.
           05 WS-CREDIT-LIMIT        PIC 9(8)V99.
           05 WS-INTEREST-RATE       PIC 9(2)V99.
-       
+
        01 WS-RESULTS.
           05 WS-APPROVED            PIC X(1).
           05 WS-APPROVAL-REASON     PIC X(50).
-       
-       PROCEDURE DIVISION.
+
+       01 WS-INPUT-VALID-FLAG       PIC X VALUE 'Y'.
+          88 WS-INPUT-VALID             VALUE 'Y'.
+
+       01 WS-HISTORY-DATE            PIC 9(8).
+       01 WS-HISTORY-TIME            PIC 9(8).
+       01 WS-HISTORY-FILE-STATUS     PIC XX VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER-DATA.
+          05 LK-CUSTOMER-INCOME      PIC 9(8)V99.
+          05 LK-CREDIT-AMOUNT        PIC 9(8)V99.
+          05 LK-CREDIT-TERM          PIC 9(3).
+          05 LK-EXISTING-DEBT        PIC 9(8)V99.
+
+       01 LK-RESULTS.
+          05 LK-DEBT-TO-INCOME       PIC 9(3)V99.
+          05 LK-INTEREST-RATE        PIC 9(2)V99.
+          05 LK-CREDIT-LIMIT         PIC 9(8)V99.
+          05 LK-APPROVED             PIC X(1).
+          05 LK-APPROVAL-REASON      PIC X(50).
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-DATA LK-RESULTS.
        MAIN-PROCEDURE.
-           PERFORM CALCULATE-MONTHLY-INCOME.
-           PERFORM CALCULATE-DEBT-RATIO.
-           PERFORM DETERMINE-INTEREST-RATE.
-           PERFORM CALCULATE-MONTHLY-PAYMENT.
-           PERFORM EVALUATE-CREDIT-APPROVAL.
-           PERFORM DETERMINE-CREDIT-LIMIT.
+           MOVE LK-CUSTOMER-DATA TO WS-CUSTOMER-DATA
+
+           PERFORM VALIDATE-INPUT-DATA
+           IF WS-INPUT-VALID
+               PERFORM CALCULATE-MONTHLY-INCOME
+               PERFORM CALCULATE-DEBT-RATIO
+               PERFORM DETERMINE-INTEREST-RATE
+               PERFORM CALCULATE-MONTHLY-PAYMENT
+               PERFORM EVALUATE-CREDIT-APPROVAL
+               PERFORM DETERMINE-CREDIT-LIMIT
+           ELSE
+               PERFORM REJECT-APPLICATION
+           END-IF
+
+           PERFORM RECORD-APPLICANT-HISTORY
+
+           MOVE WS-DEBT-TO-INCOME TO LK-DEBT-TO-INCOME
+           MOVE WS-INTEREST-RATE TO LK-INTEREST-RATE
+           MOVE WS-CREDIT-LIMIT TO LK-CREDIT-LIMIT
+           MOVE WS-APPROVED TO LK-APPROVED
+           MOVE WS-APPROVAL-REASON TO LK-APPROVAL-REASON
            GOBACK.
-       
+
+      *****************************************************************
+      * Rejects the record before any calculation paragraph runs if   *
+      * income, credit amount or term are not positive - protects     *
+      * CALCULATE-MONTHLY-INCOME, CALCULATE-DEBT-RATIO and             *
+      * CALCULATE-MONTHLY-PAYMENT from dividing by zero.               *
+      *****************************************************************
+       VALIDATE-INPUT-DATA.
+           MOVE 'Y' TO WS-INPUT-VALID-FLAG
+           IF WS-CUSTOMER-INCOME NOT > ZERO
+               MOVE 'N' TO WS-INPUT-VALID-FLAG
+               MOVE 'Rejected: customer income must be positive'
+                   TO WS-APPROVAL-REASON
+           ELSE IF WS-CREDIT-AMOUNT NOT > ZERO
+               MOVE 'N' TO WS-INPUT-VALID-FLAG
+               MOVE 'Rejected: credit amount must be positive'
+                   TO WS-APPROVAL-REASON
+           ELSE IF WS-CREDIT-TERM NOT > ZERO
+               MOVE 'N' TO WS-INPUT-VALID-FLAG
+               MOVE 'Rejected: credit term must be positive'
+                   TO WS-APPROVAL-REASON
+           END-IF.
+
+       REJECT-APPLICATION.
+           MOVE 'N' TO WS-APPROVED
+           MOVE ZERO TO WS-CREDIT-LIMIT
+           MOVE ZERO TO WS-MONTHLY-PAYMENT
+           MOVE ZERO TO WS-DEBT-TO-INCOME
+           MOVE ZERO TO WS-MONTHLY-INCOME
+           MOVE ZERO TO WS-INTEREST-RATE.
+
        CALCULATE-MONTHLY-INCOME.
-           DIVIDE WS-CUSTOMER-INCOME BY 12 
+           DIVIDE WS-CUSTOMER-INCOME BY 12
                GIVING WS-MONTHLY-INCOME.
        
        CALCULATE-DEBT-RATIO.
@@ -64,25 +149,61 @@
            EVALUATE TRUE
                WHEN WS-DEBT-TO-INCOME > 45
                    MOVE 'N' TO WS-APPROVED
-                   MOVE 'Debt-to-income ratio too high' 
+                   MOVE 'Debt-to-income ratio too high'
                        TO WS-APPROVAL-REASON
                WHEN WS-MONTHLY-PAYMENT > (WS-MONTHLY-INCOME * 0.3)
                    MOVE 'N' TO WS-APPROVED
-                   MOVE 'Monthly payment exceeds 30% of income' 
+                   MOVE 'Monthly payment exceeds 30% of income'
                        TO WS-APPROVAL-REASON
                WHEN WS-CUSTOMER-INCOME < 25000
                    MOVE 'N' TO WS-APPROVED
-                   MOVE 'Income below minimum requirement' 
+                   MOVE 'Income below minimum requirement'
+                       TO WS-APPROVAL-REASON
+               WHEN WS-DEBT-TO-INCOME > 40
+                   MOVE 'R' TO WS-APPROVED
+                   MOVE 'Refer: debt-to-income near limit, needs review'
+                       TO WS-APPROVAL-REASON
+               WHEN WS-MONTHLY-PAYMENT > (WS-MONTHLY-INCOME * 0.25)
+                   MOVE 'R' TO WS-APPROVED
+                   MOVE 'Refer: payment near income limit, needs review'
                        TO WS-APPROVAL-REASON
                WHEN OTHER
                    MOVE 'Y' TO WS-APPROVED
                    MOVE 'Credit approved' TO WS-APPROVAL-REASON
            END-EVALUATE.
-       
+
        DETERMINE-CREDIT-LIMIT.
            IF WS-APPROVED = 'Y'
-               COMPUTE WS-CREDIT-LIMIT = 
+               COMPUTE WS-CREDIT-LIMIT =
                    WS-CUSTOMER-INCOME * 0.2
            ELSE
                MOVE ZERO TO WS-CREDIT-LIMIT
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+      *****************************************************************
+      * Appends every decision (input, computed ratios, decision) to  *
+      * a sequential history file so underwriting can answer disputes *
+      * on a decline without having to rerun the calculation.         *
+      *****************************************************************
+      *    GnuCOBOL aborts OPEN EXTEND against a file that does not
+      *    exist yet unless FILE STATUS is monitored, so the first
+      *    call in a fresh deployment falls back to OPEN OUTPUT.
+       RECORD-APPLICANT-HISTORY.
+           ACCEPT WS-HISTORY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-HISTORY-TIME FROM TIME
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS NOT = '00'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           MOVE SPACES TO HISTORY-RECORD
+           STRING WS-CUSTOMER-INCOME '|' WS-CREDIT-AMOUNT
+                  '|' WS-CREDIT-TERM '|' WS-EXISTING-DEBT
+                  '|' WS-DEBT-TO-INCOME '|' WS-INTEREST-RATE
+                  '|' WS-APPROVED '|' WS-APPROVAL-REASON
+                  '|' WS-CREDIT-LIMIT '|' WS-HISTORY-DATE
+                  '|' WS-HISTORY-TIME
+               DELIMITED BY SIZE INTO HISTORY-RECORD
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
