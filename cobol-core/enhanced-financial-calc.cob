@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENHANCED-FINANCIAL-CALC-V2.
        AUTHOR. SUITECRM-COBOL-BRIDGE-TEAM.
-       
+
       *****************************************************************
       * Enhanced COBOL Financial Calculator with Modern Features      *
       * - Real-time monitoring hooks                                  *
@@ -10,8 +10,14 @@
       * - Mobile API compatibility                                    *
       * - Debug trace points for time-travel                         *
       * - Cloud burst ready with parallel processing markers          *
+      *                                                                *
+      * Modification History                                          *
+      * - Added amortization schedule output, rules-audit log,        *
+      *   batch input mode, live currency rate table, affordability   *
+      *   calc, checkpoint/restart, combined credit+risk calc,        *
+      *   compressed mobile output, ARM loans and late-fee calc.      *
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -23,44 +29,160 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT DEBUG-TRACE ASSIGN TO 'debug-trace.log'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT SCHEDULE-FILE ASSIGN TO 'amortization-schedule.json'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RULES-AUDIT-FILE ASSIGN TO 'rules-audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-AUDIT-FILE-STATUS.
+           SELECT RATE-TABLE-FILE ASSIGN TO 'currency-rates.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-TABLE-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD PIC X(1000).
-       
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD PIC X(1000).
-       
+
        FD  MONITOR-FILE.
        01  MONITOR-RECORD PIC X(500).
-       
+
        FD  DEBUG-TRACE.
        01  DEBUG-RECORD PIC X(2000).
-       
+
+       FD  SCHEDULE-FILE.
+       01  SCHEDULE-RECORD PIC X(250).
+
+       FD  RULES-AUDIT-FILE.
+       01  RULES-AUDIT-RECORD PIC X(300).
+
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
       * Performance Monitoring Fields
        01  WS-START-TIME           PIC 9(15).
        01  WS-END-TIME             PIC 9(15).
+       01  WS-ELAPSED-TIME         PIC 9(15).
        01  WS-EXECUTION-ID         PIC X(36).
        01  WS-CURRENT-STEP         PIC X(50).
        01  WS-STEP-COUNTER         PIC 9(6) VALUE 0.
-       
+
+      * Batch / End-of-file Control
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE          VALUE 'Y'.
+       01  WS-RECORDS-PROCESSED    PIC 9(8) VALUE 0.
+       01  WS-RECORD-SEQ           PIC 9(8) VALUE 0.
+       01  WS-RECORD-EXECUTION-ID  PIC X(45).
+       01  WS-RESTART-SKIP-COUNT   PIC 9(8) VALUE 0.
+       01  WS-SKIP-IDX             PIC 9(8) VALUE 0.
+       01  WS-CHECKPOINT-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-RULES-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-RATE-TABLE-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SCHEDULE-FILE-OPENED PIC X VALUE 'N'.
+           88  WS-SCHEDULE-FILE-IS-OPEN VALUE 'Y'.
+
       * Original Calculation Fields
        01  WS-CALCULATION-TYPE     PIC X(20).
+       01  WS-LOAN-ID              PIC X(10).
        01  WS-PRINCIPAL            PIC 9(12)V99 COMP-3.
        01  WS-RATE                 PIC 9(3)V9(6) COMP-3.
        01  WS-TERM                 PIC 9(5) COMP-3.
        01  WS-TERM-YEARS           PIC 9(3) COMP-3.
        01  WS-FREQUENCY            PIC X(20).
        01  WS-COMPOUND-FREQ        PIC X(20).
-       
+
        01  WS-MONTHLY-PAYMENT      PIC 9(12)V99 COMP-3.
        01  WS-TOTAL-INTEREST       PIC 9(12)V99 COMP-3.
        01  WS-TOTAL-PAYMENT        PIC 9(12)V99 COMP-3.
        01  WS-MONTHLY-RATE         PIC 9(3)V9(9) COMP-3.
        01  WS-NUM-PAYMENTS         PIC 9(5) COMP-3.
-       
+       01  WS-TEMP-CALC            PIC 9(5)V9(9) COMP-3.
+       01  WS-POWER-RESULT         PIC 9(10)V9(9) COMP-3.
+
+      * Compound Interest Fields
+       01  WS-COMPOUND-PERIODS     PIC 9(3) COMP-3.
+       01  WS-EFFECTIVE-RATE       PIC 9(3)V9(9) COMP-3.
+       01  WS-COMPOUND-AMOUNT      PIC 9(12)V99 COMP-3.
+
+      * Currency Conversion Fields
+       01  WS-CURRENCY-FROM        PIC X(3).
+       01  WS-CURRENCY-TO          PIC X(3).
+       01  WS-AMOUNT               PIC 9(12)V99 COMP-3.
+       01  WS-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3.
+       01  WS-CONVERTED-AMOUNT     PIC 9(12)V99 COMP-3.
+       01  WS-RATE-FOUND           PIC X VALUE 'N'.
+       01  WS-RATE-EOF             PIC X VALUE 'N'.
+       01  WS-RATE-REC-FROM        PIC X(3).
+       01  WS-RATE-REC-TO          PIC X(3).
+       01  WS-RATE-REC-VALUE       PIC 9(3)V9(6).
+
+      * Affordability Calculation Fields
+       01  WS-TARGET-PAYMENT       PIC 9(12)V99 COMP-3.
+
+      * ARM Loan Fields
+       01  WS-ARM-SCHEDULE-TEXT    PIC X(200).
+       01  WS-ARM-RATE-SCHEDULE.
+           05  WS-ARM-PERIOD-COUNT PIC 9(3) VALUE 0.
+           05  WS-ARM-PERIODS OCCURS 20 TIMES.
+               10  WS-ARM-PERIOD-MONTHS PIC 9(5) COMP-3.
+               10  WS-ARM-PERIOD-RATE   PIC 9(3)V9(6) COMP-3.
+       01  WS-ARM-BALANCE          PIC 9(12)V99 COMP-3.
+       01  WS-ARM-PERIOD-INTEREST  PIC 9(12)V99 COMP-3.
+       01  WS-ARM-PERIOD-PRINCIPAL PIC 9(12)V99 COMP-3.
+       01  WS-ARM-IDX              PIC 9(3) VALUE 0.
+       01  WS-ARM-PAYNUM           PIC 9(5) VALUE 0.
+       01  WS-ARM-GROUP-TEXT       PIC X(20).
+       01  WS-ARM-REMAINDER-TEXT   PIC X(200).
+
+      * Amortization schedule running totals - kept separate from the
+      * WS-ARM-* fields above so GENERATE-AMORTIZATION-SCHEDULE (request
+      * 000, plain fixed-rate schedules) and CALCULATE-ARM-LOAN (request
+      * 013, ARM rate-adjustment periods) can never corrupt each other's
+      * running balance if a future change ever let them interleave.
+       01  WS-SCHED-BALANCE          PIC 9(12)V99 COMP-3.
+       01  WS-SCHED-PERIOD-INTEREST  PIC 9(12)V99 COMP-3.
+       01  WS-SCHED-PERIOD-PRINCIPAL PIC 9(12)V99 COMP-3.
+       01  WS-SCHED-PAYNUM           PIC 9(5) VALUE 0.
+       01  WS-ARM-MONTHS-TEXT      PIC X(10).
+       01  WS-ARM-RATE-TEXT        PIC X(10).
+
+      * Late Fee / Delinquency Fields
+       01  WS-DAYS-PAST-DUE        PIC 9(5) VALUE 0.
+       01  WS-LATE-FEE-AMOUNT      PIC 9(8)V99 COMP-3.
+       01  WS-PENALTY-INTEREST     PIC 9(8)V99 COMP-3.
+       01  WS-TOTAL-AMOUNT-DUE     PIC 9(12)V99 COMP-3.
+
+      * Risk Assessment Fields
+       01  WS-CREDIT-SCORE         PIC 9(3) VALUE 0.
+       01  WS-INCOME               PIC 9(9)V99 COMP-3.
+       01  WS-ASSETS               PIC 9(9)V99 COMP-3.
+       01  WS-LIABILITIES          PIC 9(9)V99 COMP-3.
+       01  WS-RISK-SCORE           PIC 9(3) VALUE 0.
+       01  WS-RISK-LEVEL           PIC X(10).
+       01  WS-RECOMMENDATION       PIC X(60).
+
+      * Combined Credit + Risk Fields (passed to CREDIT-CALCULATOR)
+       01  WS-CREDIT-CALC-INPUT.
+           05  CC-CUSTOMER-INCOME  PIC 9(8)V99.
+           05  CC-CREDIT-AMOUNT    PIC 9(8)V99.
+           05  CC-CREDIT-TERM      PIC 9(3).
+           05  CC-EXISTING-DEBT    PIC 9(8)V99.
+       01  WS-CREDIT-CALC-RESULT.
+           05  CC-DEBT-TO-INCOME   PIC 9(3)V99.
+           05  CC-INTEREST-RATE    PIC 9(2)V99.
+           05  CC-CREDIT-LIMIT     PIC 9(8)V99.
+           05  CC-APPROVED         PIC X(1).
+           05  CC-APPROVAL-REASON  PIC X(50).
+
       * Business Rule Metadata
        01  WS-RULE-MARKERS.
            05  WS-RULE-COUNT       PIC 9(3) VALUE 0.
@@ -68,160 +190,596 @@
                10  WS-RULE-ID      PIC X(20).
                10  WS-RULE-DESC    PIC X(100).
                10  WS-RULE-TYPE    PIC X(20).
-       
+       01  WS-AUDIT-IDX            PIC 9(3) VALUE 0.
+
       * Cloud Burst Indicators
        01  WS-CLOUD-BURST-FLAGS.
            05  WS-PARALLEL-SAFE    PIC X VALUE 'Y'.
            05  WS-BATCH-SIZE       PIC 9(6) VALUE 1000.
            05  WS-PRIORITY         PIC 9(2) VALUE 5.
-       
+
       * Mobile API Compatibility
        01  WS-API-VERSION          PIC X(10) VALUE '2.0'.
        01  WS-RESPONSE-FORMAT      PIC X(10) VALUE 'JSON'.
        01  WS-COMPRESS-OUTPUT      PIC X VALUE 'N'.
-       
+       01  WS-GENERATE-SCHEDULE    PIC X VALUE 'N'.
+
+      * JSON Field Extraction Scratch Area
+       01  WS-JSON-KEY             PIC X(40).
+       01  WS-JSON-SCRATCH         PIC X(1000).
+       01  WS-JSON-REMAINDER       PIC X(1000).
+       01  WS-JSON-VALUE           PIC X(200).
+
       * Enhanced Output Fields
        01  WS-JSON-OUTPUT          PIC X(1000).
+       01  WS-JSON-OUTPUT-COMPRESSED PIC X(1000).
+       01  WS-JSON-RESULT-FRAGMENT PIC X(700).
        01  WS-ERROR-MESSAGE        PIC X(100).
        01  WS-STATUS               PIC X(10) VALUE 'SUCCESS'.
        01  WS-WARNINGS             PIC X(500).
        01  WS-METADATA             PIC X(500).
-       
+
+      * Display-edited mirrors of COMP-3 money/rate fields, required
+      * because STRING operands must be USAGE DISPLAY.
+       01  WS-PRINCIPAL-D          PIC Z(9)9.99.
+       01  WS-RATE-D               PIC Z9.999999.
+       01  WS-TERM-D               PIC Z(4)9.
+       01  WS-MONTHLY-PAYMENT-D    PIC Z(9)9.99.
+       01  WS-TOTAL-INTEREST-D     PIC Z(9)9.99.
+       01  WS-TOTAL-PAYMENT-D      PIC Z(9)9.99.
+       01  WS-MONTHLY-RATE-D       PIC Z.999999999.
+       01  WS-COMPOUND-AMOUNT-D    PIC Z(9)9.99.
+       01  WS-CONVERTED-AMOUNT-D   PIC Z(9)9.99.
+       01  WS-EXCHANGE-RATE-D      PIC Z(2)9.999999.
+       01  WS-TARGET-PAYMENT-D     PIC Z(9)9.99.
+       01  WS-ARM-BALANCE-D        PIC Z(9)9.99.
+       01  WS-LATE-FEE-AMOUNT-D    PIC Z(6)9.99.
+       01  WS-PENALTY-INTEREST-D   PIC Z(6)9.99.
+       01  WS-TOTAL-AMOUNT-DUE-D   PIC Z(9)9.99.
+       01  CC-CREDIT-LIMIT-D       PIC Z(7)9.99.
+       01  WS-NUM-PAYMENTS-D       PIC Z(4)9.
+       01  WS-SCHED-PRINCIPAL-D    PIC Z(9)9.99.
+       01  WS-SCHED-INTEREST-D     PIC Z(9)9.99.
+       01  WS-SCHED-BALANCE-D      PIC Z(9)9.99.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCESS.
            PERFORM INITIALIZE-MONITORING
+
+      *    The restart checkpoint must be read before the first
+      *    LOG-DEBUG-TRACE call below, since LOG-DEBUG-TRACE itself
+      *    writes (and so truncates) the checkpoint file - reading it
+      *    afterward would always see a fresh, zeroed checkpoint.
+           PERFORM READ-RESTART-CHECKPOINT-COUNT
            PERFORM LOG-DEBUG-TRACE
-           PERFORM READ-INPUT
-           PERFORM PROCESS-CALCULATION
-           PERFORM WRITE-OUTPUT
+
+           OPEN INPUT INPUT-FILE
+
+      *    A restart must not throw away output already written for
+      *    the records being skipped below - only a fresh run (no
+      *    checkpoint) truncates output.json.
+           IF WS-RESTART-SKIP-COUNT > 0
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+
+           PERFORM SKIP-INPUT-RECORDS-FOR-RESTART
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM PROCESS-BATCH-RECORD UNTIL WS-END-OF-FILE
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
            PERFORM FINALIZE-MONITORING
            STOP RUN.
-       
+
        INITIALIZE-MONITORING.
            OPEN OUTPUT MONITOR-FILE
            OPEN OUTPUT DEBUG-TRACE
-           
+
            ACCEPT WS-START-TIME FROM TIME
            MOVE FUNCTION CURRENT-DATE TO WS-EXECUTION-ID
-           
+
+           MOVE SPACES TO MONITOR-RECORD
            STRING '{"event":"START","execution_id":"' WS-EXECUTION-ID
                   '","timestamp":' WS-START-TIME
                   ',"program":"ENHANCED-FINANCIAL-CALC-V2"}'
                DELIMITED BY SIZE INTO MONITOR-RECORD
            WRITE MONITOR-RECORD
-           
+
            MOVE 'INITIALIZE' TO WS-CURRENT-STEP.
-       
+
        LOG-DEBUG-TRACE.
            ADD 1 TO WS-STEP-COUNTER
+           MOVE WS-PRINCIPAL TO WS-PRINCIPAL-D
+           MOVE WS-RATE TO WS-RATE-D
+           MOVE WS-TERM TO WS-TERM-D
+           MOVE SPACES TO DEBUG-RECORD
            STRING '{"step":' WS-STEP-COUNTER
                   ',"action":"' WS-CURRENT-STEP '"'
                   ',"timestamp":' FUNCTION CURRENT-DATE
-                  ',"principal":' WS-PRINCIPAL
-                  ',"rate":' WS-RATE
-                  ',"term":' WS-TERM '}'
+                  ',"principal":' WS-PRINCIPAL-D
+                  ',"rate":' WS-RATE-D
+                  ',"term":' WS-TERM-D '}'
                DELIMITED BY SIZE INTO DEBUG-RECORD
-           WRITE DEBUG-RECORD.
-       
-       READ-INPUT.
-           MOVE 'READ-INPUT' TO WS-CURRENT-STEP
-           PERFORM LOG-DEBUG-TRACE
-           
-           OPEN INPUT INPUT-FILE
+           WRITE DEBUG-RECORD
+
+           PERFORM WRITE-RESTART-CHECKPOINT.
+
+      *****************************************************************
+      * Checkpoint / restart support (request: resume a failed batch  *
+      * run after the last completed step instead of reprocessing).  *
+      *****************************************************************
+       WRITE-RESTART-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-EXECUTION-ID '|' WS-STEP-COUNTER
+                  '|' WS-RECORDS-PROCESSED
+               DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * Reads how many records a prior run already completed, without *
+      * touching INPUT-FILE, so MAIN-PROCESS can decide whether        *
+      * OUTPUT-FILE needs to be opened fresh or extended before any    *
+      * input records are skipped.                                    *
+      *****************************************************************
+       READ-RESTART-CHECKPOINT-COUNT.
+           MOVE 0 TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       UNSTRING CHECKPOINT-RECORD DELIMITED BY '|'
+                           INTO WS-JSON-SCRATCH WS-JSON-SCRATCH
+                                WS-RESTART-SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-INPUT-RECORDS-FOR-RESTART.
+           IF WS-RESTART-SKIP-COUNT > 0
+               PERFORM READ-NEXT-RECORD
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX >= WS-RESTART-SKIP-COUNT
+                          OR WS-END-OF-FILE
+                   PERFORM READ-NEXT-RECORD
+               END-PERFORM
+           END-IF.
+
+       READ-NEXT-RECORD.
            READ INPUT-FILE INTO INPUT-RECORD
-           CLOSE INPUT-FILE
-           
-           PERFORM PARSE-JSON-INPUT.
-       
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-BATCH-RECORD.
+      *    Each record gets its own rule-marker table and its own
+      *    audit-log key, so the audit trail (and the rules count in
+      *    the JSON result) reflect only the rules this one record
+      *    fired, not everything fired so far in the batch.
+           MOVE 0 TO WS-RULE-COUNT
+           COMPUTE WS-RECORD-SEQ = WS-RECORDS-PROCESSED + 1
+           MOVE SPACES TO WS-RECORD-EXECUTION-ID
+           STRING FUNCTION TRIM(WS-EXECUTION-ID) '-' WS-RECORD-SEQ
+               DELIMITED BY SIZE INTO WS-RECORD-EXECUTION-ID
+
+           PERFORM PARSE-JSON-INPUT
+           PERFORM PROCESS-CALCULATION
+           PERFORM WRITE-OUTPUT
+           PERFORM WRITE-RULES-AUDIT-LOG
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM READ-NEXT-RECORD.
+
+      *****************************************************************
+      * Minimal flat-JSON field extraction. The input is a single     *
+      * JSON object per line; nested objects/arrays are not expected  *
+      * except for the ARM rate-schedule mini-grammar (see            *
+      * PARSE-ARM-LOAN-INPUT).                                        *
+      *****************************************************************
+      *****************************************************************
+      * WS-JSON-KEY is PIC X(40) and is always MOVEd a short literal,  *
+      * which pads it with trailing spaces - UNSTRING ... DELIMITED   *
+      * BY uses the whole delimiter field, padding included, so it    *
+      * must be trimmed or it never matches anything in INPUT-RECORD. *
+      *****************************************************************
+       EXTRACT-JSON-STRING-FIELD.
+           MOVE SPACES TO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           MOVE SPACES TO WS-JSON-VALUE
+           UNSTRING INPUT-RECORD
+                   DELIMITED BY FUNCTION TRIM(WS-JSON-KEY)
+               INTO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           END-UNSTRING
+           IF WS-JSON-REMAINDER NOT = SPACES
+               UNSTRING WS-JSON-REMAINDER DELIMITED BY '"'
+                   INTO WS-JSON-VALUE
+               END-UNSTRING
+           END-IF.
+
+       EXTRACT-JSON-NUMERIC-FIELD.
+           MOVE SPACES TO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           MOVE SPACES TO WS-JSON-VALUE
+           UNSTRING INPUT-RECORD
+                   DELIMITED BY FUNCTION TRIM(WS-JSON-KEY)
+               INTO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           END-UNSTRING
+           IF WS-JSON-REMAINDER NOT = SPACES
+               UNSTRING WS-JSON-REMAINDER DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               END-UNSTRING
+           END-IF.
+
        PARSE-JSON-INPUT.
       *    Rule Marker: Input Validation Rules
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-INPUT-001' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Validate calculation type and parameters' 
+           MOVE 'Validate calculation type and parameters'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'VALIDATION' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
+      *    Defaults preserve the original single-request demo scenario
+      *    when a field is absent from the input record.
            MOVE 'LOAN-PAYMENT' TO WS-CALCULATION-TYPE
+           MOVE SPACES TO WS-LOAN-ID
            MOVE 100000.00 TO WS-PRINCIPAL
            MOVE 0.05 TO WS-RATE
            MOVE 360 TO WS-TERM
-           MOVE 'MONTHLY' TO WS-FREQUENCY.
-       
+           MOVE 'MONTHLY' TO WS-FREQUENCY
+           MOVE 'N' TO WS-GENERATE-SCHEDULE
+           MOVE 'N' TO WS-COMPRESS-OUTPUT
+
+      *    These fields are only conditionally overwritten by their
+      *    PARSE-<type>-INPUT paragraph (only when the JSON key is
+      *    present), so in batch mode a record whose input omits one
+      *    of them would otherwise silently inherit the previous
+      *    record's value - zero/space them here every record instead.
+           MOVE ZERO TO WS-CREDIT-SCORE
+           MOVE ZERO TO WS-INCOME
+           MOVE ZERO TO WS-ASSETS
+           MOVE ZERO TO WS-LIABILITIES
+           MOVE ZERO TO WS-TARGET-PAYMENT
+           MOVE ZERO TO WS-AMOUNT
+           MOVE SPACES TO WS-CURRENCY-FROM
+           MOVE SPACES TO WS-CURRENCY-TO
+           MOVE ZERO TO WS-MONTHLY-PAYMENT
+           MOVE ZERO TO WS-DAYS-PAST-DUE
+
+           MOVE '"calculation_type":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-CALCULATION-TYPE
+           END-IF
+
+           MOVE '"generate_schedule":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE(1:1) TO WS-GENERATE-SCHEDULE
+           END-IF
+
+           MOVE '"compress_output":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE(1:1) TO WS-COMPRESS-OUTPUT
+           END-IF.
+
+       PARSE-LOAN-PAYMENT-INPUT.
+           MOVE '"loan_id":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-LOAN-ID
+           END-IF
+
+           MOVE '"principal":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-PRINCIPAL
+           END-IF
+
+           MOVE '"rate":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-RATE
+           END-IF
+
+           MOVE '"term":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-TERM
+           END-IF.
+
+       PARSE-COMPOUND-INTEREST-INPUT.
+           PERFORM PARSE-LOAN-PAYMENT-INPUT
+
+           MOVE '"term_years":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-TERM-YEARS
+           END-IF
+
+           MOVE '"compound_frequency":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-COMPOUND-FREQ
+           END-IF.
+
+       PARSE-CURRENCY-CONVERSION-INPUT.
+           MOVE '"amount":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-AMOUNT
+           END-IF
+
+           MOVE '"currency_from":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-CURRENCY-FROM
+           END-IF
+
+           MOVE '"currency_to":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-CURRENCY-TO
+           END-IF.
+
+       PARSE-RISK-ASSESSMENT-INPUT.
+           MOVE '"credit_score":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-CREDIT-SCORE
+           END-IF
+
+           MOVE '"income":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-INCOME
+           END-IF
+
+           MOVE '"assets":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-ASSETS
+           END-IF
+
+           MOVE '"liabilities":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-LIABILITIES
+           END-IF
+
+           MOVE '"term":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-TERM
+           END-IF
+
+           MOVE '"principal":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-PRINCIPAL
+           END-IF.
+
+       PARSE-AFFORDABILITY-INPUT.
+           MOVE '"target_payment":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-TARGET-PAYMENT
+           END-IF
+
+           MOVE '"rate":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-RATE
+           END-IF
+
+           MOVE '"term":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-TERM
+           END-IF.
+
+       PARSE-ARM-LOAN-INPUT.
+           PERFORM PARSE-LOAN-PAYMENT-INPUT
+
+           MOVE 0 TO WS-ARM-PERIOD-COUNT
+           MOVE '"arm_schedule":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE = SPACES
+      *        Default two-period ARM: 5 year intro, then one reset.
+               MOVE '60,0.040000;300,0.065000' TO WS-ARM-SCHEDULE-TEXT
+           ELSE
+               MOVE WS-JSON-VALUE TO WS-ARM-SCHEDULE-TEXT
+           END-IF
+
+           MOVE WS-ARM-SCHEDULE-TEXT TO WS-JSON-REMAINDER
+           PERFORM UNTIL WS-JSON-REMAINDER = SPACES
+               MOVE SPACES TO WS-ARM-REMAINDER-TEXT
+               UNSTRING WS-JSON-REMAINDER DELIMITED BY ';'
+                   INTO WS-ARM-GROUP-TEXT WS-ARM-REMAINDER-TEXT
+               END-UNSTRING
+               UNSTRING WS-ARM-GROUP-TEXT DELIMITED BY ','
+                   INTO WS-ARM-MONTHS-TEXT WS-ARM-RATE-TEXT
+               END-UNSTRING
+               ADD 1 TO WS-ARM-PERIOD-COUNT
+               MOVE WS-ARM-MONTHS-TEXT
+                   TO WS-ARM-PERIOD-MONTHS(WS-ARM-PERIOD-COUNT)
+               MOVE WS-ARM-RATE-TEXT
+                   TO WS-ARM-PERIOD-RATE(WS-ARM-PERIOD-COUNT)
+               MOVE WS-ARM-REMAINDER-TEXT TO WS-JSON-REMAINDER
+           END-PERFORM.
+
+       PARSE-LATE-FEE-INPUT.
+           MOVE '"monthly_payment":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-MONTHLY-PAYMENT
+           END-IF
+
+           MOVE '"days_past_due":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-DAYS-PAST-DUE
+           END-IF.
+
        PROCESS-CALCULATION.
            MOVE 'PROCESS-CALC' TO WS-CURRENT-STEP
            PERFORM LOG-DEBUG-TRACE
-           
+
       *    Rule Marker: Calculation Type Routing
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-CALC-001' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Route to appropriate calculation method' 
+           MOVE 'Route to appropriate calculation method'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'ROUTING' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
+           MOVE 'SUCCESS' TO WS-STATUS
+
            EVALUATE WS-CALCULATION-TYPE
                WHEN 'LOAN-PAYMENT'
+                   PERFORM PARSE-LOAN-PAYMENT-INPUT
                    PERFORM CALCULATE-LOAN-PAYMENT
                WHEN 'MORTGAGE-CALCULATOR'
+                   PERFORM PARSE-LOAN-PAYMENT-INPUT
                    PERFORM CALCULATE-LOAN-PAYMENT
                WHEN 'COMPOUND-INTEREST'
+                   PERFORM PARSE-COMPOUND-INTEREST-INPUT
                    PERFORM CALCULATE-COMPOUND-INTEREST
                WHEN 'CURRENCY-CONVERSION'
+                   PERFORM PARSE-CURRENCY-CONVERSION-INPUT
                    PERFORM CALCULATE-CURRENCY-CONVERSION
                WHEN 'RISK-ASSESSMENT'
+                   PERFORM PARSE-RISK-ASSESSMENT-INPUT
                    PERFORM CALCULATE-RISK-ASSESSMENT
+               WHEN 'AFFORDABILITY-CALC'
+                   PERFORM PARSE-AFFORDABILITY-INPUT
+                   PERFORM CALCULATE-AFFORDABILITY
+               WHEN 'CREDIT-RISK-COMBINED'
+                   PERFORM PARSE-RISK-ASSESSMENT-INPUT
+                   PERFORM CALCULATE-CREDIT-RISK-COMBINED
+               WHEN 'ARM-LOAN-CALC'
+                   PERFORM PARSE-ARM-LOAN-INPUT
+                   PERFORM CALCULATE-ARM-LOAN
+               WHEN 'LATE-FEE-CALC'
+                   PERFORM PARSE-LATE-FEE-INPUT
+                   PERFORM CALCULATE-LATE-FEE
                WHEN OTHER
                    MOVE 'ERROR' TO WS-STATUS
                    MOVE 'Unknown calculation type' TO WS-ERROR-MESSAGE
+                   PERFORM BUILD-ENHANCED-JSON
            END-EVALUATE.
-       
+
        CALCULATE-LOAN-PAYMENT.
            MOVE 'LOAN-CALC' TO WS-CURRENT-STEP
            PERFORM LOG-DEBUG-TRACE
-           
+
       *    Rule Marker: Interest Rate Calculation
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-LOAN-001' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Calculate monthly rate from annual rate' 
+           MOVE 'Calculate monthly rate from annual rate'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'CALCULATION' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            COMPUTE WS-MONTHLY-RATE = WS-RATE / 12
            MOVE WS-TERM TO WS-NUM-PAYMENTS
-           
+
       *    Rule Marker: Zero Interest Special Case
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-LOAN-002' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Handle zero interest rate loans' 
+           MOVE 'Handle zero interest rate loans'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'BUSINESS-LOGIC' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            IF WS-MONTHLY-RATE = 0
-               COMPUTE WS-MONTHLY-PAYMENT = WS-PRINCIPAL / WS-NUM-PAYMENTS
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-PRINCIPAL / WS-NUM-PAYMENTS
            ELSE
                COMPUTE WS-TEMP-CALC = 1 + WS-MONTHLY-RATE
                PERFORM CALCULATE-POWER
-               COMPUTE WS-MONTHLY-PAYMENT = 
+               COMPUTE WS-MONTHLY-PAYMENT =
                    WS-PRINCIPAL * WS-MONTHLY-RATE * WS-POWER-RESULT /
                    (WS-POWER-RESULT - 1)
            END-IF
-           
-           COMPUTE WS-TOTAL-PAYMENT = WS-MONTHLY-PAYMENT * WS-NUM-PAYMENTS
+
+           COMPUTE WS-TOTAL-PAYMENT =
+               WS-MONTHLY-PAYMENT * WS-NUM-PAYMENTS
            COMPUTE WS-TOTAL-INTEREST = WS-TOTAL-PAYMENT - WS-PRINCIPAL
-           
+
+      *    Rule Marker: Amortization Schedule Generation
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-LOAN-003' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Generate period-by-period amortization schedule'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'REPORTING' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+           IF WS-GENERATE-SCHEDULE = 'Y'
+               PERFORM GENERATE-AMORTIZATION-SCHEDULE
+           END-IF
+
            PERFORM BUILD-ENHANCED-JSON.
-       
+
+      *****************************************************************
+      * Writes one row per payment (payment number, principal         *
+      * portion, interest portion, remaining balance) to its own      *
+      * output file, the same way OUTPUT-FILE is used for the result. *
+      *****************************************************************
+       GENERATE-AMORTIZATION-SCHEDULE.
+      *    Opened once per run and left open, the same way MONITOR-FILE
+      *    and DEBUG-TRACE are, so a batch with several schedule-
+      *    generating records all append to the one file instead of
+      *    each later record truncating the prior one's rows; closed
+      *    once in FINALIZE-MONITORING.
+           IF NOT WS-SCHEDULE-FILE-IS-OPEN
+      *        A restart must not throw away schedule rows already
+      *        written for the records being skipped - only a fresh
+      *        run (no checkpoint) truncates amortization-schedule.dat.
+               IF WS-RESTART-SKIP-COUNT > 0
+                   OPEN EXTEND SCHEDULE-FILE
+               ELSE
+                   OPEN OUTPUT SCHEDULE-FILE
+               END-IF
+               MOVE 'Y' TO WS-SCHEDULE-FILE-OPENED
+           END-IF
+
+           MOVE WS-PRINCIPAL TO WS-SCHED-BALANCE
+           PERFORM VARYING WS-SCHED-PAYNUM FROM 1 BY 1
+                   UNTIL WS-SCHED-PAYNUM > WS-NUM-PAYMENTS
+               COMPUTE WS-SCHED-PERIOD-INTEREST
+                   ROUNDED = WS-SCHED-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-SCHED-PERIOD-PRINCIPAL
+                   = WS-MONTHLY-PAYMENT - WS-SCHED-PERIOD-INTEREST
+               COMPUTE WS-SCHED-BALANCE
+                   = WS-SCHED-BALANCE - WS-SCHED-PERIOD-PRINCIPAL
+               MOVE WS-MONTHLY-PAYMENT TO WS-MONTHLY-PAYMENT-D
+               MOVE WS-SCHED-PERIOD-INTEREST TO WS-SCHED-INTEREST-D
+               MOVE WS-SCHED-PERIOD-PRINCIPAL TO WS-SCHED-PRINCIPAL-D
+               MOVE WS-SCHED-BALANCE TO WS-SCHED-BALANCE-D
+               MOVE SPACES TO SCHEDULE-RECORD
+               STRING '{"record_id":"'
+                      FUNCTION TRIM(WS-RECORD-EXECUTION-ID) '"'
+                      ',"payment_number":' WS-SCHED-PAYNUM
+                      ',"payment_amount":' WS-MONTHLY-PAYMENT-D
+                      ',"principal_portion":' WS-SCHED-PRINCIPAL-D
+                      ',"interest_portion":' WS-SCHED-INTEREST-D
+                      ',"remaining_balance":' WS-SCHED-BALANCE-D
+                      '}'
+                   DELIMITED BY SIZE INTO SCHEDULE-RECORD
+               WRITE SCHEDULE-RECORD
+           END-PERFORM.
+
        CALCULATE-COMPOUND-INTEREST.
            MOVE 'COMPOUND-CALC' TO WS-CURRENT-STEP
            PERFORM LOG-DEBUG-TRACE
-           
+
       *    Rule Marker: Compound Frequency Rules
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-COMP-001' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Determine compound periods based on frequency' 
+           MOVE 'Determine compound periods based on frequency'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'BUSINESS-LOGIC' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            EVALUATE WS-COMPOUND-FREQ
                WHEN 'MONTHLY'
                    MOVE 12 TO WS-COMPOUND-PERIODS
@@ -232,83 +790,92 @@
                WHEN OTHER
                    MOVE 12 TO WS-COMPOUND-PERIODS
            END-EVALUATE
-           
+
            COMPUTE WS-EFFECTIVE-RATE = WS-RATE / WS-COMPOUND-PERIODS
            COMPUTE WS-TEMP-CALC = 1 + WS-EFFECTIVE-RATE
            COMPUTE WS-NUM-PAYMENTS = WS-TERM-YEARS * WS-COMPOUND-PERIODS
-           
+
            PERFORM CALCULATE-POWER
            COMPUTE WS-COMPOUND-AMOUNT = WS-PRINCIPAL * WS-POWER-RESULT
-           
+
            PERFORM BUILD-ENHANCED-JSON.
-       
+
        CALCULATE-CURRENCY-CONVERSION.
            MOVE 'CURRENCY-CALC' TO WS-CURRENT-STEP
            PERFORM LOG-DEBUG-TRACE
-           
+
            PERFORM GET-EXCHANGE-RATE
-           COMPUTE WS-CONVERTED-AMOUNT = WS-AMOUNT * WS-EXCHANGE-RATE
-           
+           IF WS-STATUS = 'SUCCESS'
+               COMPUTE WS-CONVERTED-AMOUNT =
+                   WS-AMOUNT * WS-EXCHANGE-RATE
+           ELSE
+               MOVE 0 TO WS-CONVERTED-AMOUNT
+           END-IF
+
            PERFORM BUILD-ENHANCED-JSON.
-       
+
        CALCULATE-RISK-ASSESSMENT.
+           PERFORM CALCULATE-RISK-ASSESSMENT-CORE
+           PERFORM BUILD-ENHANCED-JSON.
+
+       CALCULATE-RISK-ASSESSMENT-CORE.
            MOVE 'RISK-CALC' TO WS-CURRENT-STEP
            PERFORM LOG-DEBUG-TRACE
-           
+
       *    Rule Marker: Credit Score Risk Rules
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-RISK-001' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Credit score based risk assessment' 
+           MOVE 'Credit score based risk assessment'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'RISK-RULE' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            COMPUTE WS-RISK-SCORE = 0
-           
+
            IF WS-CREDIT-SCORE > 750
                ADD 25 TO WS-RISK-SCORE
            ELSE IF WS-CREDIT-SCORE > 650
                ADD 15 TO WS-RISK-SCORE
            ELSE
                ADD 5 TO WS-RISK-SCORE
-           END-IF
-           
+           END-IF.
+
       *    Rule Marker: Income Risk Rules
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-RISK-002' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Income level risk assessment' 
+           MOVE 'Income level risk assessment'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'RISK-RULE' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            IF WS-INCOME > 100000
                ADD 20 TO WS-RISK-SCORE
            ELSE IF WS-INCOME > 50000
                ADD 10 TO WS-RISK-SCORE
            ELSE
                ADD 5 TO WS-RISK-SCORE
-           END-IF
-           
+           END-IF.
+
       *    Rule Marker: Asset/Liability Risk Rules
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-RISK-003' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Asset to liability ratio assessment' 
+           MOVE 'Asset to liability ratio assessment'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'RISK-RULE' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            IF WS-ASSETS > WS-LIABILITIES * 2
                ADD 25 TO WS-RISK-SCORE
            ELSE IF WS-ASSETS > WS-LIABILITIES
                ADD 15 TO WS-RISK-SCORE
            ELSE
                ADD 5 TO WS-RISK-SCORE
-           END-IF
-           
+           END-IF.
+
       *    Rule Marker: Risk Level Classification
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-RISK-004' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Classify risk level and recommendation' 
+           MOVE 'Classify risk level and recommendation'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'DECISION' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
+
            IF WS-RISK-SCORE > 80
                MOVE 'LOW' TO WS-RISK-LEVEL
                MOVE 'Excellent candidate for investment products'
@@ -321,92 +888,421 @@
                MOVE 'HIGH' TO WS-RISK-LEVEL
                MOVE 'Conservative investment strategy recommended'
                    TO WS-RECOMMENDATION
+           END-IF.
+
+      *****************************************************************
+      * Solves the loan math backwards: given a target monthly        *
+      * payment and a rate/term, finds the maximum affordable         *
+      * principal. Reuses CALCULATE-POWER the same way the forward    *
+      * loan-payment math does.                                       *
+      *****************************************************************
+       CALCULATE-AFFORDABILITY.
+           MOVE 'AFFORDABILITY-CALC' TO WS-CURRENT-STEP
+           PERFORM LOG-DEBUG-TRACE
+
+      *    Rule Marker: Reverse Loan Math
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-AFFORD-001' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Solve for maximum principal given target payment'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'CALCULATION' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+           COMPUTE WS-MONTHLY-RATE = WS-RATE / 12
+           MOVE WS-TERM TO WS-NUM-PAYMENTS
+
+           IF WS-MONTHLY-RATE = 0
+               COMPUTE WS-PRINCIPAL =
+                   WS-TARGET-PAYMENT * WS-NUM-PAYMENTS
+           ELSE
+               COMPUTE WS-TEMP-CALC = 1 + WS-MONTHLY-RATE
+               PERFORM CALCULATE-POWER
+               COMPUTE WS-PRINCIPAL =
+                   WS-TARGET-PAYMENT * (WS-POWER-RESULT - 1) /
+                   (WS-MONTHLY-RATE * WS-POWER-RESULT)
            END-IF
-           
+
+           MOVE WS-TARGET-PAYMENT TO WS-MONTHLY-PAYMENT
+           COMPUTE WS-TOTAL-PAYMENT =
+               WS-MONTHLY-PAYMENT * WS-NUM-PAYMENTS
+           COMPUTE WS-TOTAL-INTEREST = WS-TOTAL-PAYMENT - WS-PRINCIPAL
+
            PERFORM BUILD-ENHANCED-JSON.
-       
+
+      *****************************************************************
+      * Runs the risk-assessment scoring and the credit-calculator    *
+      * decision against the same applicant in one pass, so loan      *
+      * officers stop cross-checking two separate program outputs.   *
+      *****************************************************************
+       CALCULATE-CREDIT-RISK-COMBINED.
+           MOVE 'CREDIT-RISK-COMBINED' TO WS-CURRENT-STEP
+           PERFORM LOG-DEBUG-TRACE
+
+      *    Rule Marker: Combined Scoring
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-COMBO-001' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Combine risk score with credit approval decision'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'BUSINESS-LOGIC' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+           PERFORM CALCULATE-RISK-ASSESSMENT-CORE
+           PERFORM CALL-CREDIT-CALCULATOR
+           PERFORM BUILD-ENHANCED-JSON.
+
+       CALL-CREDIT-CALCULATOR.
+      *    Rule Marker: Credit Decision Subprogram Invocation
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-COMBO-002' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Invoke CREDIT-CALCULATOR for approval and limit'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'EXTERNAL-CALL' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+      *    CC-CUSTOMER-INCOME/CC-CREDIT-AMOUNT are PIC 9(8)V99 (CREDIT-
+      *    CALCULATOR's own LINKAGE SECTION width) while WS-INCOME and
+      *    WS-PRINCIPAL carry more integer digits, so an income or
+      *    principal at or above 100 million is capped at the largest
+      *    value CREDIT-CALCULATOR can represent instead of silently
+      *    losing its high-order digits on the MOVE.
+           IF WS-INCOME > 99999999.99
+               MOVE 99999999.99 TO CC-CUSTOMER-INCOME
+           ELSE
+               MOVE WS-INCOME TO CC-CUSTOMER-INCOME
+           END-IF
+
+           IF WS-PRINCIPAL > 99999999.99
+               MOVE 99999999.99 TO CC-CREDIT-AMOUNT
+           ELSE
+               MOVE WS-PRINCIPAL TO CC-CREDIT-AMOUNT
+           END-IF
+
+           MOVE WS-TERM TO CC-CREDIT-TERM
+
+           IF WS-LIABILITIES > 99999999.99
+               MOVE 99999999.99 TO CC-EXISTING-DEBT
+           ELSE
+               MOVE WS-LIABILITIES TO CC-EXISTING-DEBT
+           END-IF
+
+           CALL 'CREDIT-CALCULATOR' USING
+               WS-CREDIT-CALC-INPUT WS-CREDIT-CALC-RESULT.
+
        CALCULATE-POWER.
            MOVE 1 TO WS-POWER-RESULT
            PERFORM WS-NUM-PAYMENTS TIMES
                COMPUTE WS-POWER-RESULT = WS-POWER-RESULT * WS-TEMP-CALC
            END-PERFORM.
-       
+
+      *****************************************************************
+      * ARM loans carry a remaining balance across successive rate    *
+      * periods, recomputing the payment at each adjustment point.   *
+      *****************************************************************
+       CALCULATE-ARM-LOAN.
+           MOVE 'ARM-LOAN-CALC' TO WS-CURRENT-STEP
+           PERFORM LOG-DEBUG-TRACE
+
+      *    Rule Marker: ARM Rate Adjustment
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-ARM-001' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Recompute payment at each rate adjustment period'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'CALCULATION' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+           MOVE WS-PRINCIPAL TO WS-ARM-BALANCE
+           MOVE 0 TO WS-TOTAL-INTEREST
+
+           PERFORM VARYING WS-ARM-IDX FROM 1 BY 1
+                   UNTIL WS-ARM-IDX > WS-ARM-PERIOD-COUNT
+               COMPUTE WS-MONTHLY-RATE =
+                   WS-ARM-PERIOD-RATE(WS-ARM-IDX) / 12
+               MOVE WS-ARM-PERIOD-MONTHS(WS-ARM-IDX) TO WS-NUM-PAYMENTS
+
+               IF WS-MONTHLY-RATE = 0
+                   COMPUTE WS-MONTHLY-PAYMENT =
+                       WS-ARM-BALANCE / WS-NUM-PAYMENTS
+               ELSE
+                   COMPUTE WS-TEMP-CALC = 1 + WS-MONTHLY-RATE
+                   PERFORM CALCULATE-POWER
+                   COMPUTE WS-MONTHLY-PAYMENT =
+                       WS-ARM-BALANCE * WS-MONTHLY-RATE
+                       * WS-POWER-RESULT / (WS-POWER-RESULT - 1)
+               END-IF
+
+               PERFORM VARYING WS-ARM-PAYNUM FROM 1 BY 1
+                       UNTIL WS-ARM-PAYNUM > WS-NUM-PAYMENTS
+                   COMPUTE WS-ARM-PERIOD-INTEREST
+                       ROUNDED = WS-ARM-BALANCE * WS-MONTHLY-RATE
+                   COMPUTE WS-ARM-PERIOD-PRINCIPAL =
+                       WS-MONTHLY-PAYMENT - WS-ARM-PERIOD-INTEREST
+                   COMPUTE WS-ARM-BALANCE =
+                       WS-ARM-BALANCE - WS-ARM-PERIOD-PRINCIPAL
+                   ADD WS-ARM-PERIOD-INTEREST TO WS-TOTAL-INTEREST
+               END-PERFORM
+           END-PERFORM
+
+           COMPUTE WS-TOTAL-PAYMENT = WS-PRINCIPAL + WS-TOTAL-INTEREST
+
+           PERFORM BUILD-ENHANCED-JSON.
+
+      *****************************************************************
+      * Late fee and penalty interest accrual for past-due accounts.  *
+      *****************************************************************
+       CALCULATE-LATE-FEE.
+           MOVE 'LATE-FEE-CALC' TO WS-CURRENT-STEP
+           PERFORM LOG-DEBUG-TRACE
+
+      *    Rule Marker: Delinquency Tier Classification
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-LATEFEE-001' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Classify days past due into a delinquency tier'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'BUSINESS-LOGIC' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-PAST-DUE = 0
+                   MOVE 0 TO WS-LATE-FEE-AMOUNT
+                   MOVE 0 TO WS-PENALTY-INTEREST
+               WHEN WS-DAYS-PAST-DUE <= 15
+                   MOVE 25.00 TO WS-LATE-FEE-AMOUNT
+                   MOVE 0 TO WS-PENALTY-INTEREST
+               WHEN WS-DAYS-PAST-DUE <= 30
+                   MOVE 50.00 TO WS-LATE-FEE-AMOUNT
+                   COMPUTE WS-PENALTY-INTEREST ROUNDED =
+                       WS-MONTHLY-PAYMENT * 0.01
+               WHEN OTHER
+                   MOVE 75.00 TO WS-LATE-FEE-AMOUNT
+                   COMPUTE WS-PENALTY-INTEREST ROUNDED =
+                       WS-MONTHLY-PAYMENT * 0.02
+           END-EVALUATE
+
+      *    Rule Marker: Total Amount Due
+           ADD 1 TO WS-RULE-COUNT
+           MOVE 'RULE-LATEFEE-002' TO WS-RULE-ID(WS-RULE-COUNT)
+           MOVE 'Roll up payment, late fee and penalty interest'
+               TO WS-RULE-DESC(WS-RULE-COUNT)
+           MOVE 'CALCULATION' TO WS-RULE-TYPE(WS-RULE-COUNT)
+
+           COMPUTE WS-TOTAL-AMOUNT-DUE =
+               WS-MONTHLY-PAYMENT + WS-LATE-FEE-AMOUNT
+               + WS-PENALTY-INTEREST
+
+           PERFORM BUILD-ENHANCED-JSON.
+
+      *****************************************************************
+      * Daily exchange-rate table lookup, refreshed externally each   *
+      * morning. Unknown pairs are rejected rather than defaulted.    *
+      *****************************************************************
        GET-EXCHANGE-RATE.
       *    Rule Marker: Exchange Rate Rules
            ADD 1 TO WS-RULE-COUNT
            MOVE 'RULE-CURR-001' TO WS-RULE-ID(WS-RULE-COUNT)
-           MOVE 'Currency exchange rate lookup' 
+           MOVE 'Currency exchange rate lookup from daily rate table'
                TO WS-RULE-DESC(WS-RULE-COUNT)
            MOVE 'REFERENCE-DATA' TO WS-RULE-TYPE(WS-RULE-COUNT)
-           
-           EVALUATE WS-CURRENCY-FROM
-               WHEN 'USD'
-                   EVALUATE WS-CURRENCY-TO
-                       WHEN 'EUR' MOVE 0.85 TO WS-EXCHANGE-RATE
-                       WHEN 'GBP' MOVE 0.73 TO WS-EXCHANGE-RATE
-                       WHEN 'JPY' MOVE 110.25 TO WS-EXCHANGE-RATE
-                       WHEN 'CAD' MOVE 1.25 TO WS-EXCHANGE-RATE
-                       WHEN OTHER MOVE 1.0 TO WS-EXCHANGE-RATE
-                   END-EVALUATE
-               WHEN 'EUR'
-                   EVALUATE WS-CURRENCY-TO
-                       WHEN 'USD' MOVE 1.18 TO WS-EXCHANGE-RATE
-                       WHEN 'GBP' MOVE 0.86 TO WS-EXCHANGE-RATE
-                       WHEN 'JPY' MOVE 129.85 TO WS-EXCHANGE-RATE
-                       WHEN 'CAD' MOVE 1.47 TO WS-EXCHANGE-RATE
-                       WHEN OTHER MOVE 1.0 TO WS-EXCHANGE-RATE
-                   END-EVALUATE
-               WHEN OTHER
-                   MOVE 1.0 TO WS-EXCHANGE-RATE
-           END-EVALUATE.
-       
+
+           MOVE 'N' TO WS-RATE-FOUND
+           MOVE 'N' TO WS-RATE-EOF
+           MOVE 0 TO WS-EXCHANGE-RATE
+
+      *    A missing/late currency-rates.dat must fail only this one
+      *    calculation (the existing WS-RATE-FOUND = 'N' error path
+      *    below), not abort the whole batch run the way an unmonitored
+      *    OPEN INPUT against a nonexistent file would.
+           OPEN INPUT RATE-TABLE-FILE
+           IF WS-RATE-TABLE-FILE-STATUS = '00'
+               PERFORM UNTIL WS-RATE-FOUND = 'Y' OR WS-RATE-EOF = 'Y'
+                   READ RATE-TABLE-FILE INTO RATE-TABLE-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-RATE-EOF
+                       NOT AT END
+                           UNSTRING RATE-TABLE-RECORD DELIMITED BY '|'
+                               INTO WS-RATE-REC-FROM WS-RATE-REC-TO
+                                    WS-RATE-REC-VALUE
+                           IF WS-RATE-REC-FROM = WS-CURRENCY-FROM
+                              AND WS-RATE-REC-TO = WS-CURRENCY-TO
+                               MOVE WS-RATE-REC-VALUE
+                                   TO WS-EXCHANGE-RATE
+                               MOVE 'Y' TO WS-RATE-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-TABLE-FILE
+           END-IF
+
+           IF WS-RATE-FOUND = 'N'
+               MOVE 'ERROR' TO WS-STATUS
+               MOVE 'Exchange rate not found for currency pair'
+                   TO WS-ERROR-MESSAGE
+           END-IF.
+
        BUILD-ENHANCED-JSON.
            ACCEPT WS-END-TIME FROM TIME
-           
+           COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME
+
+           PERFORM BUILD-RESULT-FRAGMENT
+
+      *    execution_id here is the per-record id (run id plus record
+      *    sequence number), not the run-wide WS-EXECUTION-ID in
+      *    monitor.log - it is the key the caller looks up in
+      *    rules-audit.log to see exactly which rules fired for this
+      *    one calculation.
+           MOVE SPACES TO WS-JSON-OUTPUT
            STRING '{"status":"' WS-STATUS '"'
-                  ',"execution_id":"' WS-EXECUTION-ID '"'
+                  ',"execution_id":"'
+                      FUNCTION TRIM(WS-RECORD-EXECUTION-ID) '"'
                   ',"api_version":"' WS-API-VERSION '"'
                   ',"calculation_type":"' WS-CALCULATION-TYPE '"'
-                  ',"execution_time":' WS-END-TIME - WS-START-TIME
-                  ',"cloud_burst_eligible":' WS-PARALLEL-SAFE
+                  ',"loan_id":"' WS-LOAN-ID '"'
+                  ',"execution_time":' WS-ELAPSED-TIME
+                  ',"cloud_burst_eligible":"' WS-PARALLEL-SAFE '"'
                   ',"business_rules_count":' WS-RULE-COUNT
-                  ',"result":{'
+                  ',"result":{' WS-JSON-RESULT-FRAGMENT '}}'
                DELIMITED BY SIZE INTO WS-JSON-OUTPUT
-           
+
+      *    Request: trimmed response for field agents on spotty
+      *    cellular links - drops the back-office metadata fields.
+           MOVE SPACES TO WS-JSON-OUTPUT-COMPRESSED
+           STRING '{"status":"' WS-STATUS '"'
+                  ',"execution_id":"'
+                      FUNCTION TRIM(WS-RECORD-EXECUTION-ID) '"'
+                  ',"calculation_type":"' WS-CALCULATION-TYPE '"'
+                  ',"loan_id":"' WS-LOAN-ID '"'
+                  ',"result":{' WS-JSON-RESULT-FRAGMENT '}}'
+               DELIMITED BY SIZE INTO WS-JSON-OUTPUT-COMPRESSED.
+
+       BUILD-RESULT-FRAGMENT.
+           MOVE SPACES TO WS-JSON-RESULT-FRAGMENT
+
            EVALUATE WS-CALCULATION-TYPE
                WHEN 'LOAN-PAYMENT'
-                   STRING WS-JSON-OUTPUT
-                       '"monthly_payment":' WS-MONTHLY-PAYMENT
-                       ',"total_interest":' WS-TOTAL-INTEREST
-                       ',"total_payment":' WS-TOTAL-PAYMENT
-                       ',"effective_rate":' WS-MONTHLY-RATE
-                       DELIMITED BY SIZE INTO WS-JSON-OUTPUT
+                   PERFORM BUILD-LOAN-PAYMENT-FRAGMENT
+               WHEN 'MORTGAGE-CALCULATOR'
+                   PERFORM BUILD-LOAN-PAYMENT-FRAGMENT
+               WHEN 'COMPOUND-INTEREST'
+                   MOVE WS-COMPOUND-AMOUNT TO WS-COMPOUND-AMOUNT-D
+                   MOVE WS-NUM-PAYMENTS TO WS-NUM-PAYMENTS-D
+                   STRING '"compound_amount":' WS-COMPOUND-AMOUNT-D
+                          ',"num_periods":' WS-NUM-PAYMENTS-D
+                       DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT
+               WHEN 'CURRENCY-CONVERSION'
+                   MOVE WS-CONVERTED-AMOUNT TO WS-CONVERTED-AMOUNT-D
+                   MOVE WS-EXCHANGE-RATE TO WS-EXCHANGE-RATE-D
+                   STRING '"converted_amount":' WS-CONVERTED-AMOUNT-D
+                          ',"exchange_rate":' WS-EXCHANGE-RATE-D
+                          ',"from":"' WS-CURRENCY-FROM '"'
+                          ',"to":"' WS-CURRENCY-TO '"'
+                       DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT
                WHEN 'RISK-ASSESSMENT'
-                   STRING WS-JSON-OUTPUT
-                       '"risk_score":' WS-RISK-SCORE
-                       ',"risk_level":"' WS-RISK-LEVEL '"'
-                       ',"recommendation":"' WS-RECOMMENDATION '"'
-                       DELIMITED BY SIZE INTO WS-JSON-OUTPUT
-           END-EVALUATE
-           
-           STRING WS-JSON-OUTPUT '}}'
-               DELIMITED BY SIZE INTO WS-JSON-OUTPUT.
-       
+                   PERFORM BUILD-RISK-ASSESSMENT-FRAGMENT
+               WHEN 'AFFORDABILITY-CALC'
+                   MOVE WS-PRINCIPAL TO WS-PRINCIPAL-D
+                   MOVE WS-TARGET-PAYMENT TO WS-TARGET-PAYMENT-D
+                   MOVE WS-NUM-PAYMENTS TO WS-NUM-PAYMENTS-D
+                   STRING '"max_principal":' WS-PRINCIPAL-D
+                          ',"target_payment":' WS-TARGET-PAYMENT-D
+                          ',"num_payments":' WS-NUM-PAYMENTS-D
+                       DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT
+               WHEN 'CREDIT-RISK-COMBINED'
+                   PERFORM BUILD-CREDIT-RISK-COMBINED-FRAGMENT
+               WHEN 'ARM-LOAN-CALC'
+                   MOVE WS-MONTHLY-PAYMENT TO WS-MONTHLY-PAYMENT-D
+                   MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-D
+                   MOVE WS-TOTAL-PAYMENT TO WS-TOTAL-PAYMENT-D
+                   MOVE WS-ARM-BALANCE TO WS-ARM-BALANCE-D
+                   STRING '"current_payment":' WS-MONTHLY-PAYMENT-D
+                          ',"total_interest":' WS-TOTAL-INTEREST-D
+                          ',"total_payment":' WS-TOTAL-PAYMENT-D
+                          ',"ending_balance":' WS-ARM-BALANCE-D
+                          ',"rate_periods":' WS-ARM-PERIOD-COUNT
+                       DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT
+               WHEN 'LATE-FEE-CALC'
+                   MOVE WS-LATE-FEE-AMOUNT TO WS-LATE-FEE-AMOUNT-D
+                   MOVE WS-PENALTY-INTEREST TO WS-PENALTY-INTEREST-D
+                   MOVE WS-TOTAL-AMOUNT-DUE TO WS-TOTAL-AMOUNT-DUE-D
+                   STRING '"late_fee":' WS-LATE-FEE-AMOUNT-D
+                          ',"penalty_interest":' WS-PENALTY-INTEREST-D
+                          ',"total_amount_due":' WS-TOTAL-AMOUNT-DUE-D
+                          ',"days_past_due":' WS-DAYS-PAST-DUE
+                       DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT
+           END-EVALUATE.
+
+       BUILD-LOAN-PAYMENT-FRAGMENT.
+           MOVE WS-MONTHLY-PAYMENT TO WS-MONTHLY-PAYMENT-D
+           MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-D
+           MOVE WS-TOTAL-PAYMENT TO WS-TOTAL-PAYMENT-D
+           MOVE WS-MONTHLY-RATE TO WS-MONTHLY-RATE-D
+           STRING '"monthly_payment":' WS-MONTHLY-PAYMENT-D
+                  ',"total_interest":' WS-TOTAL-INTEREST-D
+                  ',"total_payment":' WS-TOTAL-PAYMENT-D
+                  ',"effective_rate":' WS-MONTHLY-RATE-D
+                  ',"schedule_generated":"' WS-GENERATE-SCHEDULE '"'
+               DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT.
+
+       BUILD-RISK-ASSESSMENT-FRAGMENT.
+           STRING '"risk_score":' WS-RISK-SCORE
+                  ',"risk_level":"' WS-RISK-LEVEL '"'
+                  ',"recommendation":"' WS-RECOMMENDATION '"'
+               DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT.
+
+       BUILD-CREDIT-RISK-COMBINED-FRAGMENT.
+           MOVE CC-CREDIT-LIMIT TO CC-CREDIT-LIMIT-D
+           STRING '"risk_score":' WS-RISK-SCORE
+                  ',"risk_level":"' WS-RISK-LEVEL '"'
+                  ',"recommendation":"' WS-RECOMMENDATION '"'
+                  ',"credit_approved":"' CC-APPROVED '"'
+                  ',"credit_approval_reason":"' CC-APPROVAL-REASON '"'
+                  ',"credit_limit":' CC-CREDIT-LIMIT-D
+               DELIMITED BY SIZE INTO WS-JSON-RESULT-FRAGMENT.
+
        WRITE-OUTPUT.
-           OPEN OUTPUT OUTPUT-FILE
-           WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT
-           CLOSE OUTPUT-FILE.
-       
+           IF WS-COMPRESS-OUTPUT = 'Y'
+               WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT-COMPRESSED
+           ELSE
+               WRITE OUTPUT-RECORD FROM WS-JSON-OUTPUT
+           END-IF.
+
        FINALIZE-MONITORING.
            MOVE 'COMPLETE' TO WS-CURRENT-STEP
            PERFORM LOG-DEBUG-TRACE
-           
+
+           MOVE SPACES TO MONITOR-RECORD
            STRING '{"event":"END","execution_id":"' WS-EXECUTION-ID
                   '","timestamp":' WS-END-TIME
-                  ',"duration":' WS-END-TIME - WS-START-TIME
+                  ',"duration":' WS-ELAPSED-TIME
+                  ',"records_processed":' WS-RECORDS-PROCESSED
                   ',"status":"' WS-STATUS '"}'
                DELIMITED BY SIZE INTO MONITOR-RECORD
            WRITE MONITOR-RECORD
-           
+
            CLOSE MONITOR-FILE
-           CLOSE DEBUG-TRACE.
\ No newline at end of file
+           CLOSE DEBUG-TRACE
+
+           IF WS-SCHEDULE-FILE-IS-OPEN
+               CLOSE SCHEDULE-FILE
+           END-IF.
+
+      *****************************************************************
+      * Permanent, queryable record of every business rule that fired *
+      * for one record's WS-RECORD-EXECUTION-ID, so auditors can see  *
+      * which rules applied to a given customer's calculation months  *
+      * after the run. Called once per record so the rule table isn't *
+      * shared - and doesn't overflow - across a whole batch. GnuCOBOL*
+      * aborts OPEN EXTEND against a file that doesn't exist yet      *
+      * unless FILE STATUS is monitored, so the first-ever write in a *
+      * fresh deployment falls back to OPEN OUTPUT.                   *
+      *****************************************************************
+       WRITE-RULES-AUDIT-LOG.
+           OPEN EXTEND RULES-AUDIT-FILE
+           IF WS-RULES-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT RULES-AUDIT-FILE
+           END-IF
+
+           PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+                   UNTIL WS-AUDIT-IDX > WS-RULE-COUNT
+               MOVE SPACES TO RULES-AUDIT-RECORD
+               STRING FUNCTION TRIM(WS-RECORD-EXECUTION-ID)
+                      '|' WS-RULE-ID(WS-AUDIT-IDX)
+                      '|' WS-RULE-DESC(WS-AUDIT-IDX)
+                      '|' WS-RULE-TYPE(WS-AUDIT-IDX)
+                   DELIMITED BY SIZE INTO RULES-AUDIT-RECORD
+               WRITE RULES-AUDIT-RECORD
+           END-PERFORM
+           CLOSE RULES-AUDIT-FILE.
