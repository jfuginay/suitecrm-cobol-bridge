@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-GL-RECONCILIATION.
+       AUTHOR. SUITECRM-COBOL-BRIDGE-TEAM.
+
+      *****************************************************************
+      * Nightly reconciliation of CALCULATE-LOAN-PAYMENT results       *
+      * against the general-ledger loan-balance extract. Both feeds   *
+      * are sorted ascending by loan id; records are matched with a   *
+      * standard sequential match-merge and any interest/payment      *
+      * variance over tolerance is written to an exceptions report.   *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-CALC-FILE ASSIGN TO 'loan-calc-results.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-CALC-FILE-STATUS.
+           SELECT GL-BALANCE-FILE ASSIGN TO 'gl-loan-balance.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-BALANCE-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO
+               'reconciliation-exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-CALC-FILE.
+       01  LOAN-CALC-RECORD PIC X(80).
+
+       FD  GL-BALANCE-FILE.
+       01  GL-BALANCE-RECORD PIC X(80).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TOLERANCE             PIC 9(5)V99 VALUE 1.00.
+
+       01  WS-LC-EOF                PIC X VALUE 'N'.
+           88  WS-LC-AT-END             VALUE 'Y'.
+       01  WS-GL-EOF                PIC X VALUE 'N'.
+           88  WS-GL-AT-END             VALUE 'Y'.
+
+       01  WS-LOAN-CALC-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-GL-BALANCE-FILE-STATUS PIC XX VALUE SPACES.
+
+       01  WS-LC-LOAN-ID             PIC X(10).
+       01  WS-LC-TOTAL-INTEREST      PIC 9(10)V99.
+       01  WS-LC-TOTAL-PAYMENT       PIC 9(10)V99.
+
+       01  WS-GL-LOAN-ID             PIC X(10).
+       01  WS-GL-INTEREST            PIC 9(10)V99.
+       01  WS-GL-PAYMENT             PIC 9(10)V99.
+
+       01  WS-INTEREST-VARIANCE      PIC S9(10)V99.
+       01  WS-PAYMENT-VARIANCE       PIC S9(10)V99.
+
+       01  WS-EXCEPTION-COUNT        PIC 9(6) VALUE 0.
+       01  WS-RECORDS-COMPARED       PIC 9(6) VALUE 0.
+
+       01  WS-LC-TOTAL-INTEREST-D    PIC Z(8)9.99.
+       01  WS-LC-TOTAL-PAYMENT-D     PIC Z(8)9.99.
+       01  WS-GL-INTEREST-D          PIC Z(8)9.99.
+       01  WS-GL-PAYMENT-D           PIC Z(8)9.99.
+       01  WS-INTEREST-VARIANCE-D    PIC -(8)9.99.
+       01  WS-PAYMENT-VARIANCE-D     PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RECONCILIATION
+           PERFORM READ-LOAN-CALC-RECORD
+           PERFORM READ-GL-BALANCE-RECORD
+           PERFORM MATCH-LOAN-RECORDS
+               UNTIL WS-LC-AT-END AND WS-GL-AT-END
+           PERFORM FINALIZE-RECONCILIATION
+           STOP RUN.
+
+       INITIALIZE-RECONCILIATION.
+      *    Both feeds are externally supplied nightly extracts, so a
+      *    missing one must not abort the whole job - it is treated as
+      *    an empty feed (every record in the other feed becomes a
+      *    "not found" exception) instead of a fatal GnuCOBOL abort.
+           OPEN INPUT LOAN-CALC-FILE
+           IF WS-LOAN-CALC-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-LC-EOF
+           END-IF
+
+           OPEN INPUT GL-BALANCE-FILE
+           IF WS-GL-BALANCE-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-GL-EOF
+           END-IF
+
+           OPEN OUTPUT EXCEPTIONS-FILE.
+
+       READ-LOAN-CALC-RECORD.
+           IF NOT WS-LC-AT-END
+               READ LOAN-CALC-FILE INTO LOAN-CALC-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-LC-EOF
+                   NOT AT END
+                       UNSTRING LOAN-CALC-RECORD DELIMITED BY '|'
+                           INTO WS-LC-LOAN-ID WS-LC-TOTAL-INTEREST
+                                WS-LC-TOTAL-PAYMENT
+               END-READ
+           END-IF.
+
+       READ-GL-BALANCE-RECORD.
+           IF NOT WS-GL-AT-END
+               READ GL-BALANCE-FILE INTO GL-BALANCE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-GL-EOF
+                   NOT AT END
+                       UNSTRING GL-BALANCE-RECORD DELIMITED BY '|'
+                           INTO WS-GL-LOAN-ID WS-GL-INTEREST
+                                WS-GL-PAYMENT
+               END-READ
+           END-IF.
+
+       MATCH-LOAN-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-LC-AT-END
+                   PERFORM WRITE-GL-ONLY-EXCEPTION
+                   PERFORM READ-GL-BALANCE-RECORD
+               WHEN WS-GL-AT-END
+                   PERFORM WRITE-LC-ONLY-EXCEPTION
+                   PERFORM READ-LOAN-CALC-RECORD
+               WHEN WS-LC-LOAN-ID < WS-GL-LOAN-ID
+                   PERFORM WRITE-LC-ONLY-EXCEPTION
+                   PERFORM READ-LOAN-CALC-RECORD
+               WHEN WS-LC-LOAN-ID > WS-GL-LOAN-ID
+                   PERFORM WRITE-GL-ONLY-EXCEPTION
+                   PERFORM READ-GL-BALANCE-RECORD
+               WHEN OTHER
+                   PERFORM COMPARE-LOAN-AMOUNTS
+                   PERFORM READ-LOAN-CALC-RECORD
+                   PERFORM READ-GL-BALANCE-RECORD
+           END-EVALUATE.
+
+       COMPARE-LOAN-AMOUNTS.
+           ADD 1 TO WS-RECORDS-COMPARED
+           COMPUTE WS-INTEREST-VARIANCE =
+               WS-LC-TOTAL-INTEREST - WS-GL-INTEREST
+           COMPUTE WS-PAYMENT-VARIANCE =
+               WS-LC-TOTAL-PAYMENT - WS-GL-PAYMENT
+
+           IF FUNCTION ABS(WS-INTEREST-VARIANCE) > WS-TOLERANCE
+              OR FUNCTION ABS(WS-PAYMENT-VARIANCE) > WS-TOLERANCE
+               PERFORM WRITE-VARIANCE-EXCEPTION
+           END-IF.
+
+       WRITE-VARIANCE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           MOVE WS-LC-TOTAL-INTEREST TO WS-LC-TOTAL-INTEREST-D
+           MOVE WS-LC-TOTAL-PAYMENT TO WS-LC-TOTAL-PAYMENT-D
+           MOVE WS-GL-INTEREST TO WS-GL-INTEREST-D
+           MOVE WS-GL-PAYMENT TO WS-GL-PAYMENT-D
+           MOVE WS-INTEREST-VARIANCE TO WS-INTEREST-VARIANCE-D
+           MOVE WS-PAYMENT-VARIANCE TO WS-PAYMENT-VARIANCE-D
+
+           STRING 'VARIANCE  LOAN=' WS-LC-LOAN-ID
+                  '  CALC-INT=' WS-LC-TOTAL-INTEREST-D
+                  '  GL-INT=' WS-GL-INTEREST-D
+                  '  INT-VAR=' WS-INTEREST-VARIANCE-D
+                  '  CALC-PMT=' WS-LC-TOTAL-PAYMENT-D
+                  '  GL-PMT=' WS-GL-PAYMENT-D
+                  '  PMT-VAR=' WS-PAYMENT-VARIANCE-D
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
+       WRITE-LC-ONLY-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING 'NO GL RECORD FOUND FOR LOAN=' WS-LC-LOAN-ID
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
+       WRITE-GL-ONLY-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING 'NO LOAN CALCULATION FOUND FOR LOAN=' WS-GL-LOAN-ID
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
+       FINALIZE-RECONCILIATION.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING 'RECORDS COMPARED=' WS-RECORDS-COMPARED
+                  '  EXCEPTIONS=' WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD
+
+           CLOSE LOAN-CALC-FILE
+           CLOSE GL-BALANCE-FILE
+           CLOSE EXCEPTIONS-FILE.
