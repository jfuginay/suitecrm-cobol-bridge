@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-CALC-EXTRACT.
+       AUTHOR. SUITECRM-COBOL-BRIDGE-TEAM.
+
+      *****************************************************************
+      * Nightly extract step that feeds LOAN-GL-RECONCILIATION: reads *
+      * the line-sequential `output.json` that ENHANCED-FINANCIAL-    *
+      * CALC-V2 writes one result per line in batch mode, keeps only  *
+      * the loan-bearing result types (LOAN-PAYMENT, MORTGAGE-        *
+      * CALCULATOR, ARM-LOAN-CALC - identified by carrying a          *
+      * total_interest/total_payment pair), and writes them out as    *
+      * the pipe-delimited loan_id|total_interest|total_payment rows  *
+      * LOAN-GL-RECONCILIATION's match-merge expects.                 *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE ASSIGN TO 'output.json'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-FILE-STATUS.
+           SELECT LOAN-CALC-FILE ASSIGN TO 'loan-calc-results.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD PIC X(1000).
+
+       FD  LOAN-CALC-FILE.
+       01  LOAN-CALC-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-RESULTS-FILE-STATUS  PIC XX VALUE SPACES.
+
+       01  WS-MATCH-COUNT          PIC 9(4) VALUE 0.
+       01  WS-EXTRACT-COUNT        PIC 9(8) VALUE 0.
+
+      * JSON Field Extraction Scratch Area (same technique as
+      * ENHANCED-FINANCIAL-CALC-V2's EXTRACT-JSON-*-FIELD paragraphs).
+       01  WS-JSON-KEY             PIC X(40).
+       01  WS-JSON-SCRATCH         PIC X(1000).
+       01  WS-JSON-REMAINDER       PIC X(1000).
+       01  WS-JSON-VALUE           PIC X(200).
+
+       01  WS-LOAN-ID              PIC X(10).
+       01  WS-TOTAL-INTEREST       PIC X(20).
+       01  WS-TOTAL-PAYMENT        PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-EXTRACT
+           PERFORM READ-NEXT-RESULT
+           PERFORM EXTRACT-RESULT UNTIL WS-END-OF-FILE
+           PERFORM FINALIZE-EXTRACT
+           STOP RUN.
+
+       INITIALIZE-EXTRACT.
+      *    output.json is only written once ENHANCED-FINANCIAL-CALC-V2's
+      *    batch mode has run; a nightly job invoked out of order must
+      *    not abort here but simply extract nothing.
+           OPEN INPUT RESULTS-FILE
+           IF WS-RESULTS-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF
+
+           OPEN OUTPUT LOAN-CALC-FILE.
+
+       READ-NEXT-RESULT.
+           IF NOT WS-END-OF-FILE
+               READ RESULTS-FILE INTO RESULTS-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-IF.
+
+       EXTRACT-RESULT.
+      *    Only LOAN-PAYMENT, MORTGAGE-CALCULATOR and ARM-LOAN-CALC
+      *    results carry a total_interest/total_payment pair; every
+      *    other calculation type is silently skipped.
+           MOVE 0 TO WS-MATCH-COUNT
+           INSPECT RESULTS-RECORD TALLYING WS-MATCH-COUNT
+               FOR ALL '"total_interest":'
+           IF WS-MATCH-COUNT > 0
+               PERFORM EXTRACT-LOAN-CALC-FIELDS
+               PERFORM WRITE-LOAN-CALC-RECORD
+           END-IF
+
+           PERFORM READ-NEXT-RESULT.
+
+       EXTRACT-LOAN-CALC-FIELDS.
+           MOVE SPACES TO WS-LOAN-ID
+           MOVE '"loan_id":"' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-STRING-FIELD
+           IF WS-JSON-VALUE NOT = SPACES
+               MOVE WS-JSON-VALUE TO WS-LOAN-ID
+           END-IF
+
+           MOVE SPACES TO WS-TOTAL-INTEREST
+           MOVE '"total_interest":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           MOVE WS-JSON-VALUE TO WS-TOTAL-INTEREST
+
+           MOVE SPACES TO WS-TOTAL-PAYMENT
+           MOVE '"total_payment":' TO WS-JSON-KEY
+           PERFORM EXTRACT-JSON-NUMERIC-FIELD
+           MOVE WS-JSON-VALUE TO WS-TOTAL-PAYMENT.
+
+      *****************************************************************
+      * Identical to ENHANCED-FINANCIAL-CALC-V2's EXTRACT-JSON-*-FIELD*
+      * paragraphs - WS-JSON-KEY is PIC X(40) and always carries      *
+      * trailing spaces once MOVEd a short literal, so the UNSTRING   *
+      * delimiter must be trimmed or it never matches.                *
+      *****************************************************************
+       EXTRACT-JSON-STRING-FIELD.
+           MOVE SPACES TO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           MOVE SPACES TO WS-JSON-VALUE
+           UNSTRING RESULTS-RECORD
+                   DELIMITED BY FUNCTION TRIM(WS-JSON-KEY)
+               INTO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           END-UNSTRING
+           IF WS-JSON-REMAINDER NOT = SPACES
+               UNSTRING WS-JSON-REMAINDER DELIMITED BY '"'
+                   INTO WS-JSON-VALUE
+               END-UNSTRING
+           END-IF.
+
+       EXTRACT-JSON-NUMERIC-FIELD.
+           MOVE SPACES TO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           MOVE SPACES TO WS-JSON-VALUE
+           UNSTRING RESULTS-RECORD
+                   DELIMITED BY FUNCTION TRIM(WS-JSON-KEY)
+               INTO WS-JSON-SCRATCH WS-JSON-REMAINDER
+           END-UNSTRING
+           IF WS-JSON-REMAINDER NOT = SPACES
+               UNSTRING WS-JSON-REMAINDER DELIMITED BY ',' OR '}'
+                   INTO WS-JSON-VALUE
+               END-UNSTRING
+           END-IF.
+
+       WRITE-LOAN-CALC-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT
+           MOVE SPACES TO LOAN-CALC-RECORD
+           STRING FUNCTION TRIM(WS-LOAN-ID) '|'
+                  FUNCTION TRIM(WS-TOTAL-INTEREST) '|'
+                  FUNCTION TRIM(WS-TOTAL-PAYMENT)
+               DELIMITED BY SIZE INTO LOAN-CALC-RECORD
+           WRITE LOAN-CALC-RECORD.
+
+       FINALIZE-EXTRACT.
+           CLOSE RESULTS-FILE
+           CLOSE LOAN-CALC-FILE.
