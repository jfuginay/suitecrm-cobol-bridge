@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISK-ASSESSMENT-SUMMARY-REPORT.
+       AUTHOR. SUITECRM-COBOL-BRIDGE-TEAM.
+
+      *****************************************************************
+      * Daily batch report that rolls up the RISK-ASSESSMENT and      *
+      * CREDIT-RISK-COMBINED results produced by                      *
+      * ENHANCED-FINANCIAL-CALC-V2's batch mode into a portfolio      *
+      * summary: counts and percentages by risk level, so management  *
+      * can see the risk mix trend week over week instead of pulling  *
+      * it together by hand.                                          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RISK-RESULTS-FILE ASSIGN TO 'output.json'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO
+               'risk-summary-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RISK-RESULTS-FILE.
+       01  RISK-RESULTS-RECORD PIC X(1000).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-LOW-COUNT            PIC 9(8) VALUE 0.
+       01  WS-MEDIUM-COUNT         PIC 9(8) VALUE 0.
+       01  WS-HIGH-COUNT           PIC 9(8) VALUE 0.
+       01  WS-UNSCORED-COUNT       PIC 9(8) VALUE 0.
+       01  WS-TOTAL-COUNT          PIC 9(8) VALUE 0.
+
+       01  WS-MATCH-COUNT          PIC 9(4) VALUE 0.
+
+       01  WS-LOW-PERCENT          PIC ZZ9.99.
+       01  WS-MEDIUM-PERCENT       PIC ZZ9.99.
+       01  WS-HIGH-PERCENT         PIC ZZ9.99.
+
+       01  WS-LOW-COUNT-D          PIC ZZZZZZZ9.
+       01  WS-MEDIUM-COUNT-D       PIC ZZZZZZZ9.
+       01  WS-HIGH-COUNT-D         PIC ZZZZZZZ9.
+       01  WS-SCORED-COUNT         PIC 9(8) VALUE 0.
+       01  WS-SCORED-COUNT-D       PIC ZZZZZZZ9.
+       01  WS-UNSCORED-COUNT-D     PIC ZZZZZZZ9.
+       01  WS-TOTAL-COUNT-D        PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-REPORT
+           PERFORM READ-NEXT-RESULT
+           PERFORM TALLY-RESULT UNTIL WS-END-OF-FILE
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM FINALIZE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT RISK-RESULTS-FILE
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+
+       READ-NEXT-RESULT.
+           READ RISK-RESULTS-FILE INTO RISK-RESULTS-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       TALLY-RESULT.
+      *    Each output line is one calculation result; a line only
+      *    counts toward the risk mix if it actually carries a
+      *    risk_level field (LOAN-PAYMENT etc. do not).
+           ADD 1 TO WS-TOTAL-COUNT
+
+           MOVE 0 TO WS-MATCH-COUNT
+           INSPECT RISK-RESULTS-RECORD TALLYING WS-MATCH-COUNT
+               FOR ALL '"risk_level":"LOW"'
+           IF WS-MATCH-COUNT > 0
+               ADD 1 TO WS-LOW-COUNT
+           ELSE
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT RISK-RESULTS-RECORD TALLYING WS-MATCH-COUNT
+                   FOR ALL '"risk_level":"MEDIUM"'
+               IF WS-MATCH-COUNT > 0
+                   ADD 1 TO WS-MEDIUM-COUNT
+               ELSE
+                   MOVE 0 TO WS-MATCH-COUNT
+                   INSPECT RISK-RESULTS-RECORD TALLYING WS-MATCH-COUNT
+                       FOR ALL '"risk_level":"HIGH"'
+                   IF WS-MATCH-COUNT > 0
+                       ADD 1 TO WS-HIGH-COUNT
+                   ELSE
+                       ADD 1 TO WS-UNSCORED-COUNT
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM READ-NEXT-RESULT.
+
+       WRITE-SUMMARY-REPORT.
+           COMPUTE WS-SCORED-COUNT =
+               WS-LOW-COUNT + WS-MEDIUM-COUNT + WS-HIGH-COUNT
+
+           IF WS-SCORED-COUNT > 0
+               COMPUTE WS-LOW-PERCENT ROUNDED =
+                   WS-LOW-COUNT * 100 / WS-SCORED-COUNT
+               COMPUTE WS-MEDIUM-PERCENT ROUNDED =
+                   WS-MEDIUM-COUNT * 100 / WS-SCORED-COUNT
+               COMPUTE WS-HIGH-PERCENT ROUNDED =
+                   WS-HIGH-COUNT * 100 / WS-SCORED-COUNT
+           ELSE
+               MOVE 0 TO WS-LOW-PERCENT WS-MEDIUM-PERCENT
+               MOVE 0 TO WS-HIGH-PERCENT
+           END-IF
+
+           MOVE WS-LOW-COUNT TO WS-LOW-COUNT-D
+           MOVE WS-MEDIUM-COUNT TO WS-MEDIUM-COUNT-D
+           MOVE WS-HIGH-COUNT TO WS-HIGH-COUNT-D
+           MOVE WS-SCORED-COUNT TO WS-SCORED-COUNT-D
+           MOVE WS-UNSCORED-COUNT TO WS-UNSCORED-COUNT-D
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-COUNT-D
+
+           MOVE 'RISK ASSESSMENT PORTFOLIO SUMMARY' TO
+               SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING 'LOW     ' WS-LOW-COUNT-D '  (' WS-LOW-PERCENT '%)'
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING 'MEDIUM  ' WS-MEDIUM-COUNT-D '  ('
+               WS-MEDIUM-PERCENT '%)'
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING 'HIGH    ' WS-HIGH-COUNT-D '  (' WS-HIGH-PERCENT '%)'
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING 'TOTAL SCORED   ' WS-SCORED-COUNT-D
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING 'UNSCORED       ' WS-UNSCORED-COUNT-D
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING 'TOTAL RECORDS  ' WS-TOTAL-COUNT-D
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD.
+
+       FINALIZE-REPORT.
+           CLOSE RISK-RESULTS-FILE
+           CLOSE SUMMARY-REPORT-FILE.
